@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CTRALQ.cpy                                                   *
+      *  One entry per operator alert raised by CTRALRT, standing in  *
+      *  for a transient data queue so on-call support has something  *
+      *  durable to page from even after the console scrolls.         *
+      *****************************************************************
+       01  CTR-ALERT-RECORD.
+           05  ALQ-JOB-NAME            PIC X(08).
+           05  ALQ-TIMESTAMP           PIC X(26).
+           05  ALQ-COUNTER-VALUE       PIC 9(09).
+           05  ALQ-MESSAGE             PIC X(60).
