@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CTRLASTOLD.cpy                                               *
+      *  Pre-migration layout of the WS-DATA last-value record, with  *
+      *  the original PIC 9(05) capacity. Used only by CTRCONV, the   *
+      *  one-time conversion utility that migrates a site's existing  *
+      *  CTRLASTF file to the widened CTRLAST.cpy (PIC 9(09)) layout. *
+      *****************************************************************
+       01  CTR-LAST-RECORD-OLD.
+           05  CTR-LAST-KEY-OLD        PIC X(08).
+           05  CTR-LAST-VALUE-OLD      PIC 9(05).
+           05  CTR-LAST-UPDATED-OLD    PIC X(26).
