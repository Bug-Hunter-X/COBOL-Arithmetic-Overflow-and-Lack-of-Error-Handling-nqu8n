@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTRRUSE.cpy                                                  *
+      *  One row per freed WS-DATA value awaiting reuse.  Voided by   *
+      *  CTRVOID (or any other process that retires a number), and    *
+      *  popped by WSCTRUPD's 2050-GET-NEXT-VALUE before it mints a   *
+      *  brand new value off the top of the range, when recycle mode  *
+      *  is on.                                                       *
+      *****************************************************************
+       01  CTR-REUSE-RECORD.
+           05  REUSE-VALUE             PIC 9(09).
