@@ -0,0 +1,134 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRRESET                                      *
+      *  PURPOSE      : Operator reset utility for the WS-DATA        *
+      *                 counter.  Reads a single reset transaction    *
+      *                 from CTRRSTIN (new WS-DATA value + operator   *
+      *                 id), rewrites CTR-LAST-FILE with the new      *
+      *                 value, clears CTR-RESTART-FILE's status from  *
+      *                 AWAITING-RESET to CLEARED, and appends a      *
+      *                 RESET row to CTR-AUDIT-FILE with the real     *
+      *                 operator id - completing the restart/reset    *
+      *                 path req 001 asked for and the operator       *
+      *                 acknowledgement req 003 asked for, neither of *
+      *                 which WSCTRUPD or CTRMNT provides for the     *
+      *                 WS-DATA series itself.                        *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRRESET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-RESET-TXN-FILE ASSIGN TO "CTRRSTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTR-LAST-FILE ASSIGN TO "CTRLASTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-LAST-RRN
+               FILE STATUS IS WS-CTR-LAST-STATUS.
+
+           SELECT CTR-RESTART-FILE ASSIGN TO "CTRRSTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-RST-RRN
+               FILE STATUS IS WS-CTR-RST-STATUS.
+
+           SELECT CTR-AUDIT-FILE ASSIGN TO "CTRAUDF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-RESET-TXN-FILE.
+           COPY CTRRSTX.
+
+       FD  CTR-LAST-FILE.
+           COPY CTRLAST.
+
+       FD  CTR-RESTART-FILE.
+           COPY CTRRST.
+
+       FD  CTR-AUDIT-FILE.
+           COPY CTRAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS               PIC XX.
+
+       01  WS-CTR-LAST-STATUS          PIC XX.
+           88  WS-CTR-LAST-OK                VALUE "00".
+       01  WS-CTR-LAST-KEY-LIT         PIC X(8) VALUE "WSDATA".
+       01  WS-CTR-LAST-RRN             PIC 9(4) VALUE 1.
+
+       01  WS-CTR-RST-STATUS           PIC XX.
+           88  WS-CTR-RST-OK                 VALUE "00".
+       01  WS-CTR-RST-RRN              PIC 9(4) VALUE 1.
+
+       01  WS-CTR-AUD-STATUS           PIC XX.
+       01  WS-JOB-NAME                 PIC X(8) VALUE "CTRRESET".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT CTR-RESET-TXN-FILE
+           IF WS-TXN-STATUS NOT = "00"
+               DISPLAY "CTRRESET: no CTRRSTIN reset transaction found"
+           ELSE
+               READ CTR-RESET-TXN-FILE
+                   AT END
+                       DISPLAY "CTRRESET: CTRRSTIN is empty"
+                   NOT AT END
+                       PERFORM 1000-DO-RESET
+               END-READ
+               CLOSE CTR-RESET-TXN-FILE
+           END-IF
+           STOP RUN.
+
+       1000-DO-RESET.
+           OPEN I-O CTR-LAST-FILE
+           IF NOT WS-CTR-LAST-OK
+               OPEN OUTPUT CTR-LAST-FILE
+               CLOSE CTR-LAST-FILE
+               OPEN I-O CTR-LAST-FILE
+           END-IF
+           MOVE 1 TO WS-CTR-LAST-RRN
+           MOVE WS-CTR-LAST-KEY-LIT TO CTR-LAST-KEY
+           MOVE RSTX-NEW-VALUE TO CTR-LAST-VALUE
+           MOVE FUNCTION CURRENT-DATE TO CTR-LAST-UPDATED
+           REWRITE CTR-LAST-RECORD
+               INVALID KEY
+                   WRITE CTR-LAST-RECORD
+           END-REWRITE
+           CLOSE CTR-LAST-FILE
+
+           OPEN I-O CTR-RESTART-FILE
+           IF NOT WS-CTR-RST-OK
+               OPEN OUTPUT CTR-RESTART-FILE
+               CLOSE CTR-RESTART-FILE
+               OPEN I-O CTR-RESTART-FILE
+           END-IF
+           MOVE 1 TO WS-CTR-RST-RRN
+           MOVE WS-CTR-LAST-KEY-LIT TO CTR-RST-KEY
+           MOVE RSTX-NEW-VALUE TO CTR-RST-LAST-GOOD-VALUE
+           MOVE FUNCTION CURRENT-DATE TO CTR-RST-TIMESTAMP
+           SET CTR-RST-CLEARED TO TRUE
+           REWRITE CTR-RESTART-RECORD
+               INVALID KEY
+                   WRITE CTR-RESTART-RECORD
+           END-REWRITE
+           CLOSE CTR-RESTART-FILE
+
+           OPEN EXTEND CTR-AUDIT-FILE
+           IF NOT WS-CTR-AUD-STATUS = "00"
+               OPEN OUTPUT CTR-AUDIT-FILE
+           END-IF
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           SET AUD-EVENT-RESET TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO AUD-RUN-TIMESTAMP
+           MOVE RSTX-NEW-VALUE TO AUD-COUNTER-VALUE
+           MOVE RSTX-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE CTR-AUDIT-RECORD
+           CLOSE CTR-AUDIT-FILE
+
+           DISPLAY "CTRRESET: WS-DATA reset to " RSTX-NEW-VALUE
+                   " by operator " RSTX-OPERATOR-ID.
