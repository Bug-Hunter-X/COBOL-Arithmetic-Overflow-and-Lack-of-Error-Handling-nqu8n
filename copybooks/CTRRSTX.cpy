@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTRRSTX.cpy                                                  *
+      *  One reset transaction per input line for CTRRESET: the new   *
+      *  WS-DATA value to resume from and the operator id performing  *
+      *  the reset, so the acknowledgement can be attributed to a     *
+      *  real operator instead of the automated "SYSTEM" literal.     *
+      *****************************************************************
+       01  CTR-RESET-TXN.
+           05  RSTX-NEW-VALUE          PIC 9(09).
+           05  RSTX-OPERATOR-ID        PIC X(08).
