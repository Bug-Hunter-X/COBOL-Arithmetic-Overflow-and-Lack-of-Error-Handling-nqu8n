@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CTRHIST.cpy                                                  *
+      *  One row per WSCTRUPD run, so CTRTREND has a real history of  *
+      *  WS-DATA values to project exhaustion from instead of only    *
+      *  reacting the run the counter actually hits its ceiling.      *
+      *****************************************************************
+       01  CTR-HIST-RECORD.
+           05  HIST-RUN-DATE           PIC X(08).
+           05  HIST-COUNTER-VALUE      PIC 9(09).
