@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CTRRST.cpy                                                   *
+      *  Restart/checkpoint record written when WS-DATA-OVERFLOW      *
+      *  trips, so operations can bump the ceiling or reset the       *
+      *  counter and resubmit the remaining work instead of rerunning *
+      *  the whole batch job.  Single-record relative master (RRN 1); *
+      *  see the dialect note in IMPLEMENTATION_STATUS.md.            *
+      *****************************************************************
+       01  CTR-RESTART-RECORD.
+           05  CTR-RST-KEY             PIC X(08).
+           05  CTR-RST-LAST-GOOD-VALUE PIC 9(09).
+           05  CTR-RST-TIMESTAMP       PIC X(26).
+           05  CTR-RST-STATUS          PIC X(14).
+               88  CTR-RST-AWAITING-RESET   VALUE "AWAITING-RESET".
+               88  CTR-RST-CLEARED          VALUE "CLEARED       ".
