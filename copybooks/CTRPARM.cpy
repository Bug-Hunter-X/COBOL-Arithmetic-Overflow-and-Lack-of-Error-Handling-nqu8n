@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CTRPARM.cpy                                                  *
+      *  One overflow-ceiling record per counter id, so the same      *
+      *  increment/overflow logic can be reused for different number  *
+      *  ranges without a recompile.  Single-record relative master   *
+      *  today (only "WSDATA" is defined); req 005 generalizes this   *
+      *  into a per-counter MAX-VALUE on the CTRTAB table.            *
+      *****************************************************************
+       01  CTR-PARM-RECORD.
+           05  PARM-COUNTER-ID         PIC X(08).
+           05  PARM-CEILING-VALUE      PIC 9(09).
+           05  PARM-RECYCLE-MODE       PIC X.
+               88  PARM-RECYCLE-ON          VALUE "Y".
+               88  PARM-RECYCLE-OFF         VALUE "N".
