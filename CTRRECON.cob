@@ -0,0 +1,240 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRRECON                                      *
+      *  PURPOSE      : Reconciliation job.  Verifies that the        *
+      *                 WS-DATA high-water mark (CTR-HIST-FILE)       *
+      *                 advanced by exactly 0 (recycle-only or        *
+      *                 overflow run) or 1 (fresh mint) between       *
+      *                 consecutive WSCTRUPD runs, and separately     *
+      *                 matches the document numbers CTRCONV's        *
+      *                 one-time migration and WSCTRUPD's ongoing     *
+      *                 2070-WRITE-EXTRACT-RECORD have handed out     *
+      *                 (CTREXTRF9) against the full range they       *
+      *                 should span, so a prior abend, manual reset,  *
+      *                 or concurrent job that caused a skip or       *
+      *                 duplicate number shows up as a real           *
+      *                 exception report instead of quietly reaching  *
+      *                 downstream reporting.                         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-HIST-FILE ASSIGN TO "CTRHISTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CTR-EXTRACT-FILE ASSIGN TO "CTREXTRF9"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTR-STATUS.
+
+           SELECT CTR-PARM-FILE ASSIGN TO "CTRPARMF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-PARM-RRN
+               FILE STATUS IS WS-CTR-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-HIST-FILE.
+           COPY CTRHIST.
+
+       FD  CTR-EXTRACT-FILE.
+           COPY CTREXTR9.
+
+       FD  CTR-PARM-FILE.
+           COPY CTRPARM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-STATUS              PIC XX.
+           88  WS-HIST-EOF                   VALUE "10".
+       01  WS-EXTR-STATUS              PIC XX.
+           88  WS-EXTR-EOF                   VALUE "10".
+       01  WS-CTR-PARM-STATUS          PIC XX.
+       01  WS-CTR-PARM-RRN             PIC 9(4) VALUE 1.
+       01  WS-RECYCLE-MODE-SWITCH      PIC X VALUE "N".
+           88  WS-RECYCLE-MODE-ON            VALUE "Y".
+
+       01  WS-PRIOR-VALUE              PIC 9(9).
+       01  WS-PRIOR-DATE               PIC X(8).
+       01  WS-HIST-ROWS-READ           PIC 9(5) VALUE 0.
+       01  WS-HIST-EXCEPTIONS          PIC 9(5) VALUE 0.
+       01  WS-DELTA                    PIC S9(9).
+
+       01  WS-MAX-RANGE                PIC 9(9) VALUE 100000.
+       01  WS-MIN-DOC-NUMBER           PIC 9(9) VALUE 999999999.
+       01  WS-MAX-DOC-NUMBER           PIC 9(9) VALUE 0.
+       01  WS-EXTRACT-ROWS-READ        PIC 9(9) VALUE 0.
+       01  WS-RANGE-SIZE               PIC 9(9) VALUE 0.
+       01  WS-RANGE-EXCEEDED-SWITCH    PIC X VALUE "N".
+           88  WS-RANGE-EXCEEDED             VALUE "Y".
+       01  WS-DOC-EXCEPTIONS           PIC 9(5) VALUE 0.
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT OCCURS 100000 TIMES
+                   PIC 9(5) VALUE 0.
+
+       01  WS-TABLE-INDEX              PIC 9(9).
+       01  WS-EXPECTED-NUMBER          PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           DISPLAY "CTRRECON: starting reconciliation run"
+           PERFORM 0500-LOAD-RECYCLE-MODE
+           PERFORM 1000-CHECK-HISTORY-SEQUENCE
+           PERFORM 2000-CHECK-DOCUMENT-NUMBERS
+           DISPLAY "CTRRECON: reconciliation complete - "
+                   WS-HIST-EXCEPTIONS
+                   " history exception(s), "
+                   WS-DOC-EXCEPTIONS " document number exception(s)"
+           STOP RUN.
+
+       0500-LOAD-RECYCLE-MODE.
+      *    req 009's recycle mode lets WSCTRUPD hand out a smaller,
+      *    previously-issued value instead of always incrementing.
+      *    WSCTRUPD keeps its persisted high-water mark (CTR-HIST-FILE)
+      *    separate from the value actually issued (CTREXTRF9), so a
+      *    recycle can never move the history sequence backward - only
+      *    2200-REPORT-DOCUMENT-GAPS still needs this flag, to tell a
+      *    legitimately reissued document number from a real
+      *    duplicate.
+           OPEN INPUT CTR-PARM-FILE
+           IF WS-CTR-PARM-STATUS = "00"
+               MOVE 1 TO WS-CTR-PARM-RRN
+               READ CTR-PARM-FILE
+                   NOT INVALID KEY
+                       MOVE PARM-RECYCLE-MODE TO WS-RECYCLE-MODE-SWITCH
+               END-READ
+               CLOSE CTR-PARM-FILE
+           END-IF.
+
+       1000-CHECK-HISTORY-SEQUENCE.
+           OPEN INPUT CTR-HIST-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               DISPLAY "CTRRECON: no CTRHISTF history found yet"
+           ELSE
+               PERFORM UNTIL WS-HIST-EOF
+                   READ CTR-HIST-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 1100-CHECK-ONE-HISTORY-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-HIST-FILE
+           END-IF.
+
+       1100-CHECK-ONE-HISTORY-ROW.
+           ADD 1 TO WS-HIST-ROWS-READ
+           IF WS-HIST-ROWS-READ > 1
+               COMPUTE WS-DELTA =
+                   HIST-COUNTER-VALUE - WS-PRIOR-VALUE
+               IF WS-DELTA = 0
+                   ADD 1 TO WS-HIST-EXCEPTIONS
+                   DISPLAY "CTRRECON: exception - " WS-PRIOR-DATE
+                           " -> " HIST-RUN-DATE
+                           " left WS-DATA unchanged at "
+                           HIST-COUNTER-VALUE
+               ELSE
+      *            HIST-COUNTER-VALUE is WS-DATA-HWM, the persisted
+      *            high-water mark, which WSCTRUPD only ever advances
+      *            by ADD 1 - recycling affects the separate CTREXTRF9
+      *            issuance record, not this value.  So unlike the
+      *            document-number check below, a non-1 delta here is
+      *            never legitimate, even when recycle mode is on; it
+      *            always means the mark moved by a bad reset, a
+      *            concurrent job, or (before WSCTRUPD kept the mark
+      *            separate from the issued value) exactly the
+      *            recycle-into-CTR-LAST-FILE corruption this check
+      *            exists to catch.
+                   IF WS-DELTA NOT = 1
+                       ADD 1 TO WS-HIST-EXCEPTIONS
+                       DISPLAY "CTRRECON: exception - " WS-PRIOR-DATE
+                               " -> " HIST-RUN-DATE
+                               " changed WS-DATA by " WS-DELTA
+                               " (expected 1) - value went from "
+                               WS-PRIOR-VALUE " to " HIST-COUNTER-VALUE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE HIST-COUNTER-VALUE TO WS-PRIOR-VALUE
+           MOVE HIST-RUN-DATE TO WS-PRIOR-DATE.
+
+       2000-CHECK-DOCUMENT-NUMBERS.
+           OPEN INPUT CTR-EXTRACT-FILE
+           IF WS-EXTR-STATUS NOT = "00"
+               DISPLAY "CTRRECON: no CTREXTRF9 document extract "
+                       "found yet"
+           ELSE
+               PERFORM UNTIL WS-EXTR-EOF
+                   READ CTR-EXTRACT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-EXTRACT-ROWS-READ
+                           IF EXTR-DOC-NUMBER < WS-MIN-DOC-NUMBER
+                               MOVE EXTR-DOC-NUMBER TO WS-MIN-DOC-NUMBER
+                           END-IF
+                           IF EXTR-DOC-NUMBER > WS-MAX-DOC-NUMBER
+                               MOVE EXTR-DOC-NUMBER TO WS-MAX-DOC-NUMBER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-EXTRACT-FILE
+               IF WS-EXTRACT-ROWS-READ > 0
+                   PERFORM 2100-TALLY-DOCUMENT-NUMBERS
+                   PERFORM 2200-REPORT-DOCUMENT-GAPS
+               END-IF
+           END-IF.
+
+       2100-TALLY-DOCUMENT-NUMBERS.
+           COMPUTE WS-RANGE-SIZE =
+               WS-MAX-DOC-NUMBER - WS-MIN-DOC-NUMBER + 1
+           IF WS-RANGE-SIZE > WS-MAX-RANGE
+               SET WS-RANGE-EXCEEDED TO TRUE
+               DISPLAY "CTRRECON: document number range "
+                       WS-RANGE-SIZE
+                       " exceeds the reconciliation table capacity "
+                       WS-MAX-RANGE
+                       " - widen WS-MAX-RANGE to cover the full range,"
+                       " results below are not conclusive"
+           ELSE
+               OPEN INPUT CTR-EXTRACT-FILE
+               PERFORM UNTIL WS-EXTR-EOF
+                   READ CTR-EXTRACT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           COMPUTE WS-TABLE-INDEX =
+                               EXTR-DOC-NUMBER - WS-MIN-DOC-NUMBER + 1
+                           ADD 1 TO WS-SEEN-COUNT (WS-TABLE-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-EXTRACT-FILE
+           END-IF.
+
+       2200-REPORT-DOCUMENT-GAPS.
+           IF NOT WS-RANGE-EXCEEDED
+               PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                       UNTIL WS-TABLE-INDEX > WS-RANGE-SIZE
+                   COMPUTE WS-EXPECTED-NUMBER =
+                       WS-MIN-DOC-NUMBER + WS-TABLE-INDEX - 1
+                   IF WS-SEEN-COUNT (WS-TABLE-INDEX) = 0
+                       ADD 1 TO WS-DOC-EXCEPTIONS
+                       DISPLAY "CTRRECON: exception - document "
+                               "number " WS-EXPECTED-NUMBER
+                               " was never issued (gap)"
+                   ELSE
+                       IF WS-SEEN-COUNT (WS-TABLE-INDEX) > 1
+                           AND NOT WS-RECYCLE-MODE-ON
+                           ADD 1 TO WS-DOC-EXCEPTIONS
+                           DISPLAY "CTRRECON: exception - document "
+                                   "number " WS-EXPECTED-NUMBER
+                                   " was issued "
+                                   WS-SEEN-COUNT (WS-TABLE-INDEX)
+                                   " times (duplicate)"
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
