@@ -0,0 +1,257 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRMNT                                        *
+      *  PURPOSE      : Maintenance transaction for the multi-counter *
+      *                 subsystem.  Reads one transaction per line    *
+      *                 from CTRMNTIN and, against the CTR-COUNTER-   *
+      *                 FILE table of named counters, looks up, bumps,*
+      *                 resets or adds a counter by id - so operations*
+      *                 no longer need a separate hand-rolled         *
+      *                 WS-DATA-style field for every new series.     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-COUNTER-FILE ASSIGN TO "CTRCTRF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-TAB-RRN
+               FILE STATUS IS WS-CTR-TAB-STATUS.
+
+           SELECT CTR-MAINT-TXN-FILE ASSIGN TO "CTRMNTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT CTR-AUDIT-FILE ASSIGN TO "CTRAUDF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-COUNTER-FILE.
+           COPY CTRTAB.
+
+       FD  CTR-MAINT-TXN-FILE.
+           COPY CTRMNTX.
+
+       FD  CTR-AUDIT-FILE.
+           COPY CTRAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-TAB-RRN              PIC 9(4) VALUE 0.
+       01  WS-CTR-TAB-STATUS           PIC XX.
+           88  WS-CTR-TAB-OK                 VALUE "00".
+           88  WS-CTR-TAB-EOF                 VALUE "10".
+       01  WS-TXN-STATUS               PIC XX.
+           88  WS-TXN-OK                     VALUE "00".
+           88  WS-TXN-EOF                    VALUE "10".
+       01  WS-CTR-AUD-STATUS           PIC XX.
+       01  WS-JOB-NAME                 PIC X(8) VALUE "CTRMNT".
+
+       01  WS-COUNTER-COUNT            PIC 9(4) VALUE 0.
+       01  WS-MAX-COUNTERS             PIC 9(4) VALUE 200.
+       01  WS-FOUND-SWITCH             PIC X VALUE "N".
+           88  WS-FOUND                      VALUE "Y".
+
+       01  WS-COUNTER-TABLE.
+           05  WS-COUNTER-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-CTR-IDX.
+               10  WS-CTR-ID-T         PIC X(08).
+               10  WS-CTR-CURRENT-T    PIC 9(09).
+               10  WS-CTR-MAX-T        PIC 9(09).
+               10  WS-CTR-OVERFLOW-T   PIC 9.
+               10  WS-CTR-RRN-T        PIC 9(4).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-LOAD-COUNTER-TABLE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 3000-SAVE-COUNTER-TABLE
+           CLOSE CTR-COUNTER-FILE
+           STOP RUN.
+
+       1000-LOAD-COUNTER-TABLE.
+           OPEN I-O CTR-COUNTER-FILE
+           IF NOT WS-CTR-TAB-OK
+               OPEN OUTPUT CTR-COUNTER-FILE
+               CLOSE CTR-COUNTER-FILE
+               OPEN I-O CTR-COUNTER-FILE
+               DISPLAY "CTRMNT: starting a new, empty counter table"
+           END-IF
+           PERFORM UNTIL WS-CTR-TAB-EOF
+               READ CTR-COUNTER-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-COUNTER-COUNT < WS-MAX-COUNTERS
+                           ADD 1 TO WS-COUNTER-COUNT
+                           SET WS-CTR-IDX TO WS-COUNTER-COUNT
+                           MOVE CTR-ID TO WS-CTR-ID-T (WS-CTR-IDX)
+                           MOVE CTR-CURRENT-VALUE
+                               TO WS-CTR-CURRENT-T (WS-CTR-IDX)
+                           MOVE CTR-MAX-VALUE
+                               TO WS-CTR-MAX-T (WS-CTR-IDX)
+                           MOVE CTR-OVERFLOW-FLAG
+                               TO WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+                           MOVE WS-CTR-TAB-RRN
+                               TO WS-CTR-RRN-T (WS-CTR-IDX)
+                       ELSE
+                           DISPLAY "CTRMNT: counter table has more "
+                                   "than " WS-MAX-COUNTERS
+                                   " entries, ignoring the rest"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTIONS.
+           OPEN INPUT CTR-MAINT-TXN-FILE
+           OPEN EXTEND CTR-AUDIT-FILE
+           IF NOT WS-CTR-AUD-STATUS = "00"
+               OPEN OUTPUT CTR-AUDIT-FILE
+           END-IF
+           IF WS-TXN-STATUS = "00"
+               PERFORM UNTIL WS-TXN-EOF
+                   READ CTR-MAINT-TXN-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 2100-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "CTRMNT: no CTRMNTIN transactions found"
+           END-IF
+           CLOSE CTR-MAINT-TXN-FILE
+           CLOSE CTR-AUDIT-FILE.
+
+       2100-APPLY-TRANSACTION.
+           PERFORM 2110-FIND-COUNTER
+           EVALUATE TRUE
+               WHEN MTXN-IS-LOOKUP
+                   PERFORM 2200-DO-LOOKUP
+               WHEN MTXN-IS-BUMP
+                   PERFORM 2300-DO-BUMP
+               WHEN MTXN-IS-RESET
+                   PERFORM 2400-DO-RESET
+               WHEN MTXN-IS-ADD
+                   PERFORM 2500-DO-ADD
+               WHEN OTHER
+                   DISPLAY "CTRMNT: unknown action " MTXN-ACTION
+                           " for counter " MTXN-COUNTER-ID
+           END-EVALUATE.
+
+       2110-FIND-COUNTER.
+           MOVE "N" TO WS-FOUND-SWITCH
+           SET WS-CTR-IDX TO 1
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+                      OR WS-FOUND
+               IF WS-CTR-ID-T (WS-CTR-IDX) = MTXN-COUNTER-ID
+                   MOVE "Y" TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF WS-FOUND
+               SUBTRACT 1 FROM WS-CTR-IDX
+           END-IF.
+
+       2200-DO-LOOKUP.
+           IF WS-FOUND
+               DISPLAY "CTRMNT: " MTXN-COUNTER-ID " current="
+                       WS-CTR-CURRENT-T (WS-CTR-IDX) " max="
+                       WS-CTR-MAX-T (WS-CTR-IDX) " overflow="
+                       WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+           ELSE
+               DISPLAY "CTRMNT: counter " MTXN-COUNTER-ID
+                       " not found"
+           END-IF.
+
+       2300-DO-BUMP.
+           IF NOT WS-FOUND
+               DISPLAY "CTRMNT: counter " MTXN-COUNTER-ID
+                       " not found, cannot bump"
+           ELSE
+               IF WS-CTR-CURRENT-T (WS-CTR-IDX) >=
+                       WS-CTR-MAX-T (WS-CTR-IDX)
+                   MOVE 1 TO WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+                   DISPLAY "CTRMNT: counter " MTXN-COUNTER-ID
+                           " at maximum, not bumped"
+                   PERFORM 2600-WRITE-AUDIT-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-CTR-CURRENT-T (WS-CTR-IDX)
+               END-IF
+           END-IF.
+
+       2400-DO-RESET.
+           IF NOT WS-FOUND
+               DISPLAY "CTRMNT: counter " MTXN-COUNTER-ID
+                       " not found, cannot reset"
+           ELSE
+               MOVE MTXN-NEW-VALUE TO WS-CTR-CURRENT-T (WS-CTR-IDX)
+               MOVE 0 TO WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+               PERFORM 2700-WRITE-AUDIT-RESET
+           END-IF.
+
+       2500-DO-ADD.
+           IF WS-FOUND
+               DISPLAY "CTRMNT: counter " MTXN-COUNTER-ID
+                       " already exists, use RESET to change it"
+           ELSE
+               IF WS-COUNTER-COUNT < WS-MAX-COUNTERS
+                   ADD 1 TO WS-COUNTER-COUNT
+                   SET WS-CTR-IDX TO WS-COUNTER-COUNT
+                   MOVE MTXN-COUNTER-ID TO WS-CTR-ID-T (WS-CTR-IDX)
+                   MOVE MTXN-NEW-VALUE TO WS-CTR-CURRENT-T (WS-CTR-IDX)
+                   MOVE MTXN-MAX-VALUE TO WS-CTR-MAX-T (WS-CTR-IDX)
+                   MOVE 0 TO WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+                   MOVE 0 TO WS-CTR-RRN-T (WS-CTR-IDX)
+                   DISPLAY "CTRMNT: added counter " MTXN-COUNTER-ID
+               ELSE
+                   DISPLAY "CTRMNT: counter table has more than "
+                           WS-MAX-COUNTERS
+                           " entries, unable to add " MTXN-COUNTER-ID
+               END-IF
+           END-IF.
+
+       2600-WRITE-AUDIT-OVERFLOW.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           SET AUD-EVENT-OVERFLOW TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO AUD-RUN-TIMESTAMP
+           MOVE WS-CTR-CURRENT-T (WS-CTR-IDX) TO AUD-COUNTER-VALUE
+           MOVE MTXN-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE CTR-AUDIT-RECORD.
+
+       2700-WRITE-AUDIT-RESET.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           SET AUD-EVENT-RESET TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO AUD-RUN-TIMESTAMP
+           MOVE WS-CTR-CURRENT-T (WS-CTR-IDX) TO AUD-COUNTER-VALUE
+           MOVE MTXN-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE CTR-AUDIT-RECORD.
+
+       3000-SAVE-COUNTER-TABLE.
+           SET WS-CTR-IDX TO 1
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-COUNT
+               MOVE WS-CTR-ID-T (WS-CTR-IDX) TO CTR-ID
+               MOVE WS-CTR-CURRENT-T (WS-CTR-IDX) TO CTR-CURRENT-VALUE
+               MOVE WS-CTR-MAX-T (WS-CTR-IDX) TO CTR-MAX-VALUE
+               MOVE WS-CTR-OVERFLOW-T (WS-CTR-IDX)
+                   TO CTR-OVERFLOW-FLAG
+               IF WS-CTR-RRN-T (WS-CTR-IDX) = 0
+                   MOVE WS-CTR-IDX TO WS-CTR-TAB-RRN
+                   WRITE CTR-TABLE-RECORD
+                       INVALID KEY
+                           DISPLAY "CTRMNT: unable to add counter "
+                                   CTR-ID
+                   END-WRITE
+               ELSE
+                   MOVE WS-CTR-RRN-T (WS-CTR-IDX) TO WS-CTR-TAB-RRN
+                   REWRITE CTR-TABLE-RECORD
+                       INVALID KEY
+                           DISPLAY "CTRMNT: unable to update counter "
+                                   CTR-ID
+                   END-REWRITE
+               END-IF
+           END-PERFORM.
