@@ -1,15 +1,336 @@
-01  WS-DATA PIC 9(5) VALUE 12345.
-01  WS-DATA-OVERFLOW PIC 9 VALUE 0.
-
-     * Some COBOL statements here
-
-     IF WS-DATA >= 99999 THEN
-         MOVE 1 TO WS-DATA-OVERFLOW
-         DISPLAY "Warning: WS-DATA approaching maximum value!" 
-     ELSE
-         ADD 1 TO WS-DATA
-     END-IF.
-     IF WS-DATA-OVERFLOW = 1 THEN
-         DISPLAY "Error: WS-DATA exceeded maximum value!" 
-         STOP RUN.
-     END-IF.
\ No newline at end of file
+      *****************************************************************
+      *  PROGRAM-ID   : WSCTRUPD                                      *
+      *  PURPOSE      : Advance the WS-DATA sequence counter for the  *
+      *                 batch run.  The counter is persisted across   *
+      *                 runs in CTR-LAST-FILE so a recompile or a     *
+      *                 fresh load module does not reset it back to   *
+      *                 the compiled-in literal.                      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WSCTRUPD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-LAST-FILE ASSIGN TO "CTRLASTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-LAST-RRN
+               FILE STATUS IS WS-CTR-LAST-STATUS.
+
+           SELECT CTR-RESTART-FILE ASSIGN TO "CTRRSTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-RST-RRN
+               FILE STATUS IS WS-CTR-RST-STATUS.
+
+           SELECT CTR-AUDIT-FILE ASSIGN TO "CTRAUDF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-AUD-STATUS.
+
+           SELECT CTR-PARM-FILE ASSIGN TO "CTRPARMF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-PARM-RRN
+               FILE STATUS IS WS-CTR-PARM-STATUS.
+
+           SELECT CTR-HIST-FILE ASSIGN TO "CTRHISTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-HIST-STATUS.
+
+           SELECT CTR-REUSE-FILE ASSIGN TO "CTRRUSEF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REUSE-STATUS.
+
+           SELECT CTR-EXTRACT-FILE ASSIGN TO "CTREXTRF9"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-LAST-FILE.
+           COPY CTRLAST.
+
+       FD  CTR-RESTART-FILE.
+           COPY CTRRST.
+
+       FD  CTR-AUDIT-FILE.
+           COPY CTRAUD.
+
+       FD  CTR-PARM-FILE.
+           COPY CTRPARM.
+
+       FD  CTR-HIST-FILE.
+           COPY CTRHIST.
+
+       FD  CTR-REUSE-FILE.
+           COPY CTRRUSE.
+
+       FD  CTR-EXTRACT-FILE.
+           COPY CTREXTR9.
+
+       WORKING-STORAGE SECTION.
+      *    WS-DATA-HWM is the persisted high-water mark: the highest
+      *    value ever minted for this series, advanced only by
+      *    ADD 1 in 2050-GET-NEXT-VALUE and never moved backward.
+      *    WS-DATA is only the value issued to the business record
+      *    *this run* - normally the same as WS-DATA-HWM after a
+      *    fresh mint, but a smaller previously-freed value when
+      *    2060-POP-REUSE-POOL recycles one.  Keeping them separate
+      *    means a recycle can never drag the persisted CTR-LAST-FILE
+      *    high-water mark backward and cause a number already handed
+      *    out between the recycled value and the mark to be re-minted.
+       01  WS-DATA                     PIC 9(9).
+       01  WS-DATA-HWM                 PIC 9(9) VALUE 12345.
+       01  WS-DATA-OVERFLOW            PIC 9 VALUE 0.
+
+       01  WS-CTR-LAST-STATUS          PIC XX.
+           88  WS-CTR-LAST-OK                VALUE "00".
+
+       01  WS-CTR-LAST-KEY-LIT         PIC X(8) VALUE "WSDATA".
+       01  WS-CTR-LAST-RRN             PIC 9(4) VALUE 1.
+
+       01  WS-CTR-RST-STATUS           PIC XX.
+       01  WS-CTR-RST-RRN              PIC 9(4) VALUE 1.
+
+       01  WS-CTR-AUD-STATUS           PIC XX.
+       01  WS-JOB-NAME                 PIC X(8) VALUE "WSCTRUPD".
+       01  WS-OPERATOR-ID              PIC X(8) VALUE "SYSTEM".
+
+       01  WS-CTR-PARM-STATUS          PIC XX.
+       01  WS-CTR-PARM-RRN             PIC 9(4) VALUE 1.
+       01  WS-DATA-MAX-VALUE           PIC 9(9) VALUE 999999999.
+
+       01  WS-ALERT-MESSAGE            PIC X(60) VALUE
+           "WS-DATA is at or above its overflow ceiling".
+
+       01  WS-CTR-HIST-STATUS          PIC XX.
+       01  WS-RUN-DATE                 PIC X(8).
+
+       01  WS-RECYCLE-MODE-SWITCH      PIC X VALUE "N".
+           88  WS-RECYCLE-MODE-ON            VALUE "Y".
+
+       01  WS-REUSE-STATUS             PIC XX.
+       01  WS-REUSE-COUNT              PIC 9(4) VALUE 0.
+       01  WS-REUSE-TOTAL-COUNT        PIC 9(9) VALUE 0.
+       01  WS-REUSE-MAX-ENTRIES        PIC 9(4) VALUE 500.
+       01  WS-REUSE-TABLE.
+           05  WS-REUSE-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-REUSE-IDX
+                   PIC 9(9).
+       01  WS-REUSE-POPPED-SWITCH      PIC X VALUE "N".
+           88  WS-REUSE-POPPED               VALUE "Y".
+
+       01  WS-CTR-EXTR-STATUS          PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COUNTER
+           PERFORM 9000-TERMINATE
+           IF WS-DATA-OVERFLOW = 1
+               DISPLAY
+                   "WSCTRUPD: checkpoint written, awaiting operator "
+                   "reset - resubmit remaining work after reset"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O CTR-LAST-FILE
+           IF NOT WS-CTR-LAST-OK
+               OPEN OUTPUT CTR-LAST-FILE
+               CLOSE CTR-LAST-FILE
+               OPEN I-O CTR-LAST-FILE
+           END-IF
+           OPEN I-O CTR-RESTART-FILE
+           IF NOT WS-CTR-RST-STATUS = "00"
+               OPEN OUTPUT CTR-RESTART-FILE
+               CLOSE CTR-RESTART-FILE
+               OPEN I-O CTR-RESTART-FILE
+           END-IF
+           OPEN EXTEND CTR-AUDIT-FILE
+           IF NOT WS-CTR-AUD-STATUS = "00"
+               OPEN OUTPUT CTR-AUDIT-FILE
+           END-IF
+           OPEN EXTEND CTR-HIST-FILE
+           IF NOT WS-CTR-HIST-STATUS = "00"
+               OPEN OUTPUT CTR-HIST-FILE
+           END-IF
+           OPEN EXTEND CTR-EXTRACT-FILE
+           IF NOT WS-CTR-EXTR-STATUS = "00"
+               OPEN OUTPUT CTR-EXTRACT-FILE
+           END-IF
+           PERFORM 1200-LOAD-CEILING-PARM
+           IF NOT WS-CTR-LAST-OK
+               PERFORM 1100-WRITE-INITIAL-LAST-RECORD
+           ELSE
+               MOVE 1 TO WS-CTR-LAST-RRN
+               READ CTR-LAST-FILE
+                   INVALID KEY
+                       PERFORM 1100-WRITE-INITIAL-LAST-RECORD
+                   NOT INVALID KEY
+                       MOVE CTR-LAST-VALUE TO WS-DATA-HWM
+               END-READ
+           END-IF.
+
+       1100-WRITE-INITIAL-LAST-RECORD.
+           MOVE 1 TO WS-CTR-LAST-RRN
+           MOVE WS-CTR-LAST-KEY-LIT TO CTR-LAST-KEY
+           MOVE WS-DATA-HWM TO CTR-LAST-VALUE
+           MOVE FUNCTION CURRENT-DATE TO CTR-LAST-UPDATED
+           WRITE CTR-LAST-RECORD.
+
+       1200-LOAD-CEILING-PARM.
+      *    Ceiling is normally maintained in CTR-PARM-FILE so a new
+      *    number series can be onboarded without a recompile; a
+      *    JCL PARM on the EXEC statement (surfaced here through
+      *    COMMAND-LINE, GnuCOBOL's equivalent of a PARM operand) is
+      *    honored as an override, and the compiled-in default above
+      *    is the last resort if neither is present.
+           OPEN INPUT CTR-PARM-FILE
+           IF WS-CTR-PARM-STATUS = "00"
+               MOVE 1 TO WS-CTR-PARM-RRN
+               READ CTR-PARM-FILE
+                   NOT INVALID KEY
+                       MOVE PARM-CEILING-VALUE TO WS-DATA-MAX-VALUE
+                       MOVE PARM-RECYCLE-MODE TO WS-RECYCLE-MODE-SWITCH
+               END-READ
+               CLOSE CTR-PARM-FILE
+           END-IF
+           CALL "CTRCEIL" USING WS-DATA-MAX-VALUE.
+
+       2000-PROCESS-COUNTER.
+           IF WS-DATA-HWM >= WS-DATA-MAX-VALUE THEN
+               MOVE 1 TO WS-DATA-OVERFLOW
+               DISPLAY "Warning: WS-DATA approaching maximum value!"
+               PERFORM 2100-WRITE-CHECKPOINT
+               PERFORM 2200-WRITE-AUDIT-RECORD
+               CALL "CTRALRT" USING WS-JOB-NAME WS-ALERT-MESSAGE
+                       WS-DATA-HWM
+           ELSE
+               PERFORM 2050-GET-NEXT-VALUE
+               PERFORM 2070-WRITE-EXTRACT-RECORD
+           END-IF.
+
+       2050-GET-NEXT-VALUE.
+           MOVE "N" TO WS-REUSE-POPPED-SWITCH
+           IF WS-RECYCLE-MODE-ON
+               PERFORM 2060-POP-REUSE-POOL
+           END-IF
+           IF NOT WS-REUSE-POPPED
+               ADD 1 TO WS-DATA-HWM
+               MOVE WS-DATA-HWM TO WS-DATA
+           END-IF.
+
+       2060-POP-REUSE-POOL.
+      *    Popping a freed value only sets WS-DATA, the value issued
+      *    to the business record this run - it must never touch
+      *    WS-DATA-HWM, the persisted high-water mark, or a recycled
+      *    low value would drag the mark backward and cause every
+      *    number between it and the true high-water mark to be
+      *    re-minted and handed out a second time.
+      *    LINE SEQUENTIAL has no random delete, so the whole small
+      *    pool is loaded, the last entry is popped in memory, and
+      *    the remainder is rewritten as the new pool contents.
+      *    WS-REUSE-TOTAL-COUNT tracks every line actually present,
+      *    independent of the WS-REUSE-MAX-ENTRIES table cap, so a
+      *    pool that has grown past capacity is detected and left
+      *    untouched (see below) instead of being silently truncated
+      *    down to the first 500 entries on rewrite.
+           MOVE 0 TO WS-REUSE-COUNT
+           MOVE 0 TO WS-REUSE-TOTAL-COUNT
+           OPEN INPUT CTR-REUSE-FILE
+           IF WS-REUSE-STATUS = "00"
+               PERFORM UNTIL WS-REUSE-STATUS NOT = "00"
+                   READ CTR-REUSE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-REUSE-TOTAL-COUNT
+                           IF WS-REUSE-COUNT < WS-REUSE-MAX-ENTRIES
+                               ADD 1 TO WS-REUSE-COUNT
+                               SET WS-REUSE-IDX TO WS-REUSE-COUNT
+                               MOVE REUSE-VALUE
+                                   TO WS-REUSE-ENTRY (WS-REUSE-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-REUSE-FILE
+           END-IF
+           IF WS-REUSE-TOTAL-COUNT > WS-REUSE-MAX-ENTRIES
+               DISPLAY "WSCTRUPD: reuse pool has more than "
+                       WS-REUSE-MAX-ENTRIES
+                       " entries, skipping recycle this run rather "
+                       "than truncating the pool - widen "
+                       "WS-REUSE-MAX-ENTRIES"
+           ELSE
+               IF WS-REUSE-COUNT > 0
+                   SET WS-REUSE-IDX TO WS-REUSE-COUNT
+                   MOVE WS-REUSE-ENTRY (WS-REUSE-IDX) TO WS-DATA
+                   SET WS-REUSE-POPPED TO TRUE
+                   SUBTRACT 1 FROM WS-REUSE-COUNT
+                   OPEN OUTPUT CTR-REUSE-FILE
+                   PERFORM VARYING WS-REUSE-IDX FROM 1 BY 1
+                           UNTIL WS-REUSE-IDX > WS-REUSE-COUNT
+                       MOVE WS-REUSE-ENTRY (WS-REUSE-IDX) TO REUSE-VALUE
+                       WRITE CTR-REUSE-RECORD
+                   END-PERFORM
+                   CLOSE CTR-REUSE-FILE
+               END-IF
+           END-IF.
+
+       2070-WRITE-EXTRACT-RECORD.
+      *    Appends the document number actually handed out this run
+      *    to CTREXTRF9, the downstream document extract, so
+      *    CTRRECON's document-number reconciliation (req 008) has
+      *    real issuance data to check against for ongoing production
+      *    and not just CTRCONV's one-time migration snapshot.
+           MOVE SPACES TO CTR-EXTRACT-RECORD-NEW
+           MOVE WS-DATA TO EXTR-DOC-NUMBER
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EXTR-DOC-DATE
+           WRITE CTR-EXTRACT-RECORD-NEW.
+
+       2100-WRITE-CHECKPOINT.
+           MOVE 1 TO WS-CTR-RST-RRN
+           MOVE WS-CTR-LAST-KEY-LIT TO CTR-RST-KEY
+           MOVE WS-DATA-HWM TO CTR-RST-LAST-GOOD-VALUE
+           MOVE FUNCTION CURRENT-DATE TO CTR-RST-TIMESTAMP
+           SET CTR-RST-AWAITING-RESET TO TRUE
+           REWRITE CTR-RESTART-RECORD
+               INVALID KEY
+                   WRITE CTR-RESTART-RECORD
+           END-REWRITE.
+
+       2200-WRITE-AUDIT-RECORD.
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           SET AUD-EVENT-OVERFLOW TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO AUD-RUN-TIMESTAMP
+           MOVE WS-DATA-HWM TO AUD-COUNTER-VALUE
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE CTR-AUDIT-RECORD.
+
+       9000-TERMINATE.
+           MOVE 1 TO WS-CTR-LAST-RRN
+           MOVE WS-CTR-LAST-KEY-LIT TO CTR-LAST-KEY
+           MOVE WS-DATA-HWM TO CTR-LAST-VALUE
+           MOVE FUNCTION CURRENT-DATE TO CTR-LAST-UPDATED
+           REWRITE CTR-LAST-RECORD
+               INVALID KEY
+                   WRITE CTR-LAST-RECORD
+           END-REWRITE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+      *    CTRHISTF tracks WS-DATA-HWM, not the value issued this run,
+      *    so its run-over-run delta stays a reliable 0 (recycle-only
+      *    or overflow run) or 1 (fresh mint) regardless of recycle
+      *    mode - see CTRRECON 1100-CHECK-ONE-HISTORY-ROW.  The value
+      *    actually issued this run is tracked separately in
+      *    CTREXTRF9 by 2070-WRITE-EXTRACT-RECORD.
+           MOVE WS-DATA-HWM TO HIST-COUNTER-VALUE
+           WRITE CTR-HIST-RECORD
+           CLOSE CTR-LAST-FILE
+           CLOSE CTR-RESTART-FILE
+           CLOSE CTR-AUDIT-FILE
+           CLOSE CTR-HIST-FILE
+           CLOSE CTR-EXTRACT-FILE.
