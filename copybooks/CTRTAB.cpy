@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  CTRTAB.cpy                                                   *
+      *  Record layout for the multi-counter subsystem.  One record   *
+      *  per named counter (document number, claim number,            *
+      *  correspondence id, ...), each with its own current value,    *
+      *  ceiling and overflow flag, so a new number series can be     *
+      *  onboarded through CTRMNT instead of adding another hand-     *
+      *  rolled WS-DATA-style field for every new series.             *
+      *****************************************************************
+       01  CTR-TABLE-RECORD.
+           05  CTR-ID                  PIC X(08).
+           05  CTR-CURRENT-VALUE       PIC 9(09).
+           05  CTR-MAX-VALUE           PIC 9(09).
+           05  CTR-OVERFLOW-FLAG       PIC 9.
+               88  CTR-OVERFLOW-ON           VALUE 1.
+               88  CTR-OVERFLOW-OFF          VALUE 0.
