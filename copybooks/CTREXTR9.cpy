@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTREXTR9.cpy                                                 *
+      *  Post-migration layout of the downstream document extract     *
+      *  record, widened to a 9-digit WS-DATA-derived document        *
+      *  number so downstream readers keep pace with CTRLAST.cpy.     *
+      *****************************************************************
+       01  CTR-EXTRACT-RECORD-NEW.
+           05  EXTR-DOC-NUMBER         PIC 9(09).
+           05  EXTR-DOC-DATE           PIC X(08).
+           05  FILLER                  PIC X(63).
