@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CTRMNTX.cpy                                                  *
+      *  One maintenance transaction per input line for CTRMNT:       *
+      *  look up, bump, reset or add a counter in the CTRTAB table.   *
+      *****************************************************************
+       01  CTR-MAINT-TXN.
+           05  MTXN-ACTION             PIC X(06).
+               88  MTXN-IS-LOOKUP            VALUE "LOOKUP".
+               88  MTXN-IS-BUMP               VALUE "BUMP  ".
+               88  MTXN-IS-RESET              VALUE "RESET ".
+               88  MTXN-IS-ADD                VALUE "ADD   ".
+           05  MTXN-COUNTER-ID         PIC X(08).
+           05  MTXN-NEW-VALUE          PIC 9(09).
+           05  MTXN-MAX-VALUE          PIC 9(09).
+           05  MTXN-OPERATOR-ID        PIC X(08).
