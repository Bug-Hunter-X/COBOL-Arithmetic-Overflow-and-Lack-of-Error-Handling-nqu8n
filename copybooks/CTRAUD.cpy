@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CTRAUD.cpy                                                   *
+      *  One line per overflow warning or counter reset event, so     *
+      *  auditors get a permanent history instead of a DISPLAY line   *
+      *  that scrolls off the job log.  Append-only sequential file.  *
+      *****************************************************************
+       01  CTR-AUDIT-RECORD.
+           05  AUD-JOB-NAME            PIC X(08).
+           05  AUD-EVENT-TYPE          PIC X(08).
+               88  AUD-EVENT-OVERFLOW        VALUE "OVERFLOW".
+               88  AUD-EVENT-RESET            VALUE "RESET   ".
+           05  AUD-RUN-TIMESTAMP       PIC X(26).
+           05  AUD-COUNTER-VALUE       PIC 9(09).
+           05  AUD-OPERATOR-ID         PIC X(08).
