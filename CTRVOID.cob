@@ -0,0 +1,64 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRVOID                                       *
+      *  PURPOSE      : Reads a batch of WS-DATA values that were     *
+      *                 issued to records later voided or closed out  *
+      *                 (one 9-digit number per line on CTRVOIDIN)    *
+      *                 and pushes each onto CTR-REUSE-FILE, so       *
+      *                 WSCTRUPD can hand them out again when recycle *
+      *                 mode is on instead of only ever minting new   *
+      *                 numbers off the top of the range.             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRVOID.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-VOID-IN-FILE ASSIGN TO "CTRVOIDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOID-IN-STATUS.
+
+           SELECT CTR-REUSE-FILE ASSIGN TO "CTRRUSEF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REUSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-VOID-IN-FILE.
+       01  CTR-VOID-IN-RECORD          PIC 9(09).
+
+       FD  CTR-REUSE-FILE.
+           COPY CTRRUSE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VOID-IN-STATUS           PIC XX.
+           88  WS-VOID-IN-EOF                VALUE "10".
+       01  WS-REUSE-STATUS             PIC XX.
+       01  WS-VOIDED-COUNT             PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN INPUT CTR-VOID-IN-FILE
+           IF WS-VOID-IN-STATUS NOT = "00"
+               DISPLAY "CTRVOID: no CTRVOIDIN numbers to void"
+           ELSE
+               OPEN EXTEND CTR-REUSE-FILE
+               IF NOT WS-REUSE-STATUS = "00"
+                   OPEN OUTPUT CTR-REUSE-FILE
+               END-IF
+               PERFORM UNTIL WS-VOID-IN-EOF
+                   READ CTR-VOID-IN-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CTR-VOID-IN-RECORD TO REUSE-VALUE
+                           WRITE CTR-REUSE-RECORD
+                           ADD 1 TO WS-VOIDED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-REUSE-FILE
+               CLOSE CTR-VOID-IN-FILE
+               DISPLAY "CTRVOID: pushed " WS-VOIDED-COUNT
+                       " number(s) onto the reuse pool"
+           END-IF
+           STOP RUN.
