@@ -0,0 +1,48 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRCEIL                                       *
+      *  PURPOSE      : Shared JCL PARM override for the WS-DATA      *
+      *                 overflow ceiling.  A PARM operand on the EXEC *
+      *                 statement (surfaced here through COMMAND-LINE,*
+      *                 GnuCOBOL's equivalent) is honored as an       *
+      *                 override of whatever ceiling the caller       *
+      *                 already loaded from CTR-PARM-FILE or its own  *
+      *                 compiled-in default.  Factored out of         *
+      *                 WSCTRUPD and CTRTREND so the PARM-trim/       *
+      *                 right-justify/zero-fill handling lives in one *
+      *                 place instead of two near-identical copies.   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRCEIL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-CARD                PIC X(9).
+       01  WS-PARM-CARD-RJUST          PIC X(9) JUSTIFIED RIGHT.
+       01  WS-PARM-NUMERIC             PIC 9(9).
+
+       LINKAGE SECTION.
+       01  LK-CEILING-VALUE            PIC 9(09).
+
+       PROCEDURE DIVISION USING LK-CEILING-VALUE.
+       0000-MAIN-PROCESS.
+      *    A PARM operand arrives left-justified and space-padded
+      *    (e.g. "500000   "), which fails an IS NUMERIC test outright
+      *    since it is not zero-padded to the full PIC 9(9) width.
+      *    Trim it, right-justify into the PARM field, and zero-fill
+      *    the vacated high-order positions before testing/using it.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(WS-PARM-CARD) TO WS-PARM-CARD-RJUST
+           INSPECT WS-PARM-CARD-RJUST REPLACING LEADING SPACE BY ZERO
+      *    WS-PARM-CARD-RJUST is PIC X, category alphanumeric, so a
+      *    comparison against a numeric literal is nonnumeric even
+      *    when its content is all digits (e.g. "000000000" > 0
+      *    tests true, comparing "0" space-padded character by
+      *    character). Move it into a genuine numeric field first so
+      *    the comparison below is done algebraically.
+           MOVE WS-PARM-CARD-RJUST TO WS-PARM-NUMERIC
+           IF WS-PARM-NUMERIC IS NUMERIC AND WS-PARM-NUMERIC > 0
+               MOVE WS-PARM-NUMERIC TO LK-CEILING-VALUE
+           END-IF
+           GOBACK.
