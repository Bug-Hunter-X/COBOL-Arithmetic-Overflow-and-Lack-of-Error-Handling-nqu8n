@@ -0,0 +1,52 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRALRT                                       *
+      *  PURPOSE      : Operator-alert subroutine, CALLed whenever a  *
+      *                 counter's WS-DATA-OVERFLOW-style flag trips.  *
+      *                 On z/OS this would issue a WTO to the console *
+      *                 (or a CICS EXEC CICS WRITEQ TD onto an        *
+      *                 on-call transient data queue); GnuCOBOL has   *
+      *                 no WTO/CICS runtime service, so this DISPLAYs *
+      *                 a console message in WTO style and appends    *
+      *                 the same alert to CTR-ALERT-FILE, which       *
+      *                 stands in for the TDQ so on-call tooling has  *
+      *                 something durable to poll.  See the dialect   *
+      *                 note in IMPLEMENTATION_STATUS.md.             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRALRT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-ALERT-FILE ASSIGN TO "CTRALRTQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-ALERT-FILE.
+           COPY CTRALQ.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ALQ-STATUS               PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-JOB-NAME                 PIC X(08).
+       01  LK-ALERT-MESSAGE            PIC X(60).
+       01  LK-COUNTER-VALUE            PIC 9(09).
+
+       PROCEDURE DIVISION USING LK-JOB-NAME LK-ALERT-MESSAGE
+               LK-COUNTER-VALUE.
+       0000-MAIN-PROCESS.
+           DISPLAY "WTO *" LK-JOB-NAME "* " LK-ALERT-MESSAGE
+           OPEN EXTEND CTR-ALERT-FILE
+           IF NOT WS-ALQ-STATUS = "00"
+               OPEN OUTPUT CTR-ALERT-FILE
+           END-IF
+           MOVE LK-JOB-NAME TO ALQ-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE TO ALQ-TIMESTAMP
+           MOVE LK-COUNTER-VALUE TO ALQ-COUNTER-VALUE
+           MOVE LK-ALERT-MESSAGE TO ALQ-MESSAGE
+           WRITE CTR-ALERT-RECORD
+           CLOSE CTR-ALERT-FILE
+           GOBACK.
