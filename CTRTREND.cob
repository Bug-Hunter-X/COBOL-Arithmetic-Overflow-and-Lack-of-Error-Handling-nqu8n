@@ -0,0 +1,164 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRTREND                                      *
+      *  PURPOSE      : Weekly report.  Reads the WS-DATA history     *
+      *                 built up by WSCTRUPD in CTR-HIST-FILE and     *
+      *                 projects, from the recent daily increment     *
+      *                 rate, how many business days remain before    *
+      *                 WS-DATA exhausts its configured ceiling - so  *
+      *                 operations can plan capacity ahead of time    *
+      *                 instead of reacting to a same-day overflow.   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRTREND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-HIST-FILE ASSIGN TO "CTRHISTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CTR-PARM-FILE ASSIGN TO "CTRPARMF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CTR-PARM-RRN
+               FILE STATUS IS WS-CTR-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-HIST-FILE.
+           COPY CTRHIST.
+
+       FD  CTR-PARM-FILE.
+           COPY CTRPARM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-STATUS              PIC XX.
+           88  WS-HIST-EOF                   VALUE "10".
+       01  WS-CTR-PARM-STATUS          PIC XX.
+       01  WS-CTR-PARM-RRN             PIC 9(4) VALUE 1.
+       01  WS-DATA-MAX-VALUE           PIC 9(9) VALUE 999999999.
+
+       01  WS-HIST-COUNT               PIC 9(5) VALUE 0.
+       01  WS-MAX-HIST-ROWS            PIC 9(5) VALUE 400.
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 400 TIMES INDEXED BY WS-HIST-IDX.
+               10  WS-HIST-DATE-T      PIC X(08).
+               10  WS-HIST-VALUE-T     PIC 9(09).
+       01  WS-HIST-SHIFT-IDX           PIC 9(5).
+       01  WS-HIST-TRUNCATED-SWITCH    PIC X VALUE "N".
+           88  WS-HIST-TRUNCATED             VALUE "Y".
+
+       01  WS-FIRST-VALUE              PIC 9(9).
+       01  WS-LAST-VALUE               PIC 9(9).
+       01  WS-TOTAL-INCREASE           PIC S9(9) VALUE 0.
+       01  WS-TOTAL-RUNS               PIC S9(5) VALUE 0.
+       01  WS-AVG-DAILY-RATE           PIC S9(9)V9(4) VALUE 0.
+       01  WS-REMAINING-CAPACITY       PIC S9(9) VALUE 0.
+       01  WS-PROJECTED-DAYS           PIC S9(9)V9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-LOAD-HISTORY
+           PERFORM 1500-LOAD-CEILING-PARM
+           PERFORM 2000-BUILD-PROJECTION
+           STOP RUN.
+
+       1000-LOAD-HISTORY.
+           OPEN INPUT CTR-HIST-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               DISPLAY "CTRTREND: no CTRHISTF history found yet"
+           ELSE
+               PERFORM UNTIL WS-HIST-EOF
+                   READ CTR-HIST-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 1100-APPEND-HIST-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-HIST-FILE
+               IF WS-HIST-TRUNCATED
+                   DISPLAY "CTRTREND: history has more than "
+                           WS-MAX-HIST-ROWS
+                           " rows - kept only the most recent "
+                           WS-MAX-HIST-ROWS
+                           ", widen WS-MAX-HIST-ROWS to trend over "
+                           "the full history"
+               END-IF
+           END-IF.
+
+       1100-APPEND-HIST-ROW.
+      *    Keep a rolling window of the most recent WS-MAX-HIST-ROWS
+      *    rows once the table fills, instead of freezing on the
+      *    oldest rows forever - the projection needs the current
+      *    WS-DATA value, not a year-old snapshot.
+           IF WS-HIST-COUNT < WS-MAX-HIST-ROWS
+               ADD 1 TO WS-HIST-COUNT
+               SET WS-HIST-IDX TO WS-HIST-COUNT
+           ELSE
+               PERFORM VARYING WS-HIST-SHIFT-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-SHIFT-IDX > WS-MAX-HIST-ROWS - 1
+                   MOVE WS-HIST-DATE-T (WS-HIST-SHIFT-IDX + 1)
+                       TO WS-HIST-DATE-T (WS-HIST-SHIFT-IDX)
+                   MOVE WS-HIST-VALUE-T (WS-HIST-SHIFT-IDX + 1)
+                       TO WS-HIST-VALUE-T (WS-HIST-SHIFT-IDX)
+               END-PERFORM
+               SET WS-HIST-IDX TO WS-MAX-HIST-ROWS
+               SET WS-HIST-TRUNCATED TO TRUE
+           END-IF
+           MOVE HIST-RUN-DATE TO WS-HIST-DATE-T (WS-HIST-IDX)
+           MOVE HIST-COUNTER-VALUE TO WS-HIST-VALUE-T (WS-HIST-IDX).
+
+       1500-LOAD-CEILING-PARM.
+           OPEN INPUT CTR-PARM-FILE
+           IF WS-CTR-PARM-STATUS = "00"
+               MOVE 1 TO WS-CTR-PARM-RRN
+               READ CTR-PARM-FILE
+                   NOT INVALID KEY
+                       MOVE PARM-CEILING-VALUE TO WS-DATA-MAX-VALUE
+               END-READ
+               CLOSE CTR-PARM-FILE
+           END-IF
+      *    Honor the same JCL PARM ceiling override WSCTRUPD applies
+      *    (bugSolution.cob 1200-LOAD-CEILING-PARM), via the shared
+      *    CTRCEIL subprogram, so a projection run against a
+      *    PARM-overridden job isn't computed against a stale
+      *    CTRPARMF ceiling.
+           CALL "CTRCEIL" USING WS-DATA-MAX-VALUE.
+
+       2000-BUILD-PROJECTION.
+           IF WS-HIST-COUNT < 2
+               DISPLAY "CTRTREND: fewer than two history rows, "
+                       "cannot project a trend yet"
+           ELSE
+               MOVE WS-HIST-VALUE-T (1) TO WS-FIRST-VALUE
+               MOVE WS-HIST-VALUE-T (WS-HIST-COUNT) TO WS-LAST-VALUE
+               COMPUTE WS-TOTAL-INCREASE =
+                   WS-LAST-VALUE - WS-FIRST-VALUE
+               COMPUTE WS-TOTAL-RUNS = WS-HIST-COUNT - 1
+               IF WS-TOTAL-RUNS > 0
+                   COMPUTE WS-AVG-DAILY-RATE ROUNDED =
+                       WS-TOTAL-INCREASE / WS-TOTAL-RUNS
+               END-IF
+               COMPUTE WS-REMAINING-CAPACITY =
+                   WS-DATA-MAX-VALUE - WS-LAST-VALUE
+               DISPLAY "CTRTREND: history rows read     = "
+                       WS-HIST-COUNT
+               DISPLAY "CTRTREND: current WS-DATA value  = "
+                       WS-LAST-VALUE
+               DISPLAY "CTRTREND: overflow ceiling       = "
+                       WS-DATA-MAX-VALUE
+               DISPLAY "CTRTREND: average daily increment= "
+                       WS-AVG-DAILY-RATE
+               IF WS-AVG-DAILY-RATE > 0
+                   COMPUTE WS-PROJECTED-DAYS ROUNDED =
+                       WS-REMAINING-CAPACITY / WS-AVG-DAILY-RATE
+                   DISPLAY "CTRTREND: projected business days "
+                           "remaining before exhaustion = "
+                           WS-PROJECTED-DAYS
+               ELSE
+                   DISPLAY "CTRTREND: no measurable growth in the "
+                           "recent history - no projection available"
+               END-IF
+           END-IF.
