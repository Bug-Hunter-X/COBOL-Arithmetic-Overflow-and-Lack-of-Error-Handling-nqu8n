@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CTRLAST.cpy                                                  *
+      *  Record layout for the WS-DATA last-value persistence file.   *
+      *  The file is a single-record relative master (RRN 1) that     *
+      *  stands in for a VSAM KSDS keyed on CTR-LAST-KEY; see the      *
+      *  dialect note in IMPLEMENTATION_STATUS.md for why RELATIVE    *
+      *  organization is used on this toolchain instead of INDEXED.   *
+      *  CTR-LAST-VALUE was migrated from PIC 9(05) to PIC 9(09) by   *
+      *  the CTRCONV one-time conversion utility - see CTRLASTOLD.cpy *
+      *  for the pre-migration layout.                                *
+      *****************************************************************
+       01  CTR-LAST-RECORD.
+           05  CTR-LAST-KEY            PIC X(08).
+           05  CTR-LAST-VALUE          PIC 9(09).
+           05  CTR-LAST-UPDATED        PIC X(26).
