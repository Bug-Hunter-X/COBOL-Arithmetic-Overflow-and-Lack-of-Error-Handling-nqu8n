@@ -0,0 +1,132 @@
+      *****************************************************************
+      *  PROGRAM-ID   : CTRCONV                                       *
+      *  PURPOSE      : One-time guided migration utility.  Converts  *
+      *                 the WS-DATA last-value master from its        *
+      *                 original PIC 9(05) capacity to PIC 9(09), and *
+      *                 rewrites the fixed-width downstream document  *
+      *                 extract records from the 5-digit layout to    *
+      *                 the widened 9-digit layout.  Run once, by     *
+      *                 hand, before WSCTRUPD and its readers are     *
+      *                 cut over to the widened copybooks.            *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRCONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-LAST-FILE ASSIGN TO "CTRLASTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-OLD-LAST-RRN
+               FILE STATUS IS WS-OLD-LAST-STATUS.
+
+           SELECT NEW-LAST-FILE ASSIGN TO "CTRLASTF"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-NEW-LAST-RRN
+               FILE STATUS IS WS-NEW-LAST-STATUS.
+
+           SELECT OLD-EXTRACT-FILE ASSIGN TO "CTREXTRF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-EXTR-STATUS.
+
+           SELECT NEW-EXTRACT-FILE ASSIGN TO "CTREXTRF9"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-EXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-LAST-FILE.
+           COPY CTRLASTOLD.
+
+       FD  NEW-LAST-FILE.
+           COPY CTRLAST.
+
+       FD  OLD-EXTRACT-FILE.
+           COPY CTREXTR.
+
+       FD  NEW-EXTRACT-FILE.
+           COPY CTREXTR9.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-LAST-RRN             PIC 9(4) VALUE 1.
+       01  WS-NEW-LAST-RRN             PIC 9(4) VALUE 1.
+       01  WS-OLD-LAST-STATUS          PIC XX.
+           88  WS-OLD-LAST-OK                VALUE "00".
+       01  WS-NEW-LAST-STATUS          PIC XX.
+           88  WS-NEW-LAST-OK                VALUE "00".
+
+       01  WS-OLD-EXTR-STATUS          PIC XX.
+           88  WS-OLD-EXTR-OK                VALUE "00".
+           88  WS-OLD-EXTR-EOF               VALUE "10".
+       01  WS-NEW-EXTR-STATUS          PIC XX.
+           88  WS-NEW-EXTR-OK                VALUE "00".
+
+       01  WS-EXTRACT-COUNT            PIC 9(9) VALUE 0.
+
+       01  WS-MIGRATE-LAST-SWITCH      PIC X VALUE "N".
+           88  WS-MIGRATE-LAST-VALUE         VALUE "Y".
+       01  WS-SAVE-LAST-KEY            PIC X(08).
+       01  WS-SAVE-LAST-VALUE          PIC 9(05).
+       01  WS-SAVE-LAST-UPDATED        PIC X(26).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           DISPLAY "CTRCONV: starting WS-DATA PIC 9(05) to PIC 9(09) "
+                   "migration"
+           PERFORM 1000-MIGRATE-LAST-VALUE
+           PERFORM 2000-MIGRATE-EXTRACT-RECORDS
+           DISPLAY "CTRCONV: migration complete, " WS-EXTRACT-COUNT
+                   " extract record(s) rewritten"
+           STOP RUN.
+
+       1000-MIGRATE-LAST-VALUE.
+           OPEN INPUT OLD-LAST-FILE
+           IF NOT WS-OLD-LAST-OK
+               DISPLAY "CTRCONV: no existing CTRLASTF found, "
+                       "nothing to migrate for the last-value master"
+           ELSE
+               MOVE 1 TO WS-OLD-LAST-RRN
+               READ OLD-LAST-FILE
+                   NOT INVALID KEY
+                       MOVE CTR-LAST-KEY-OLD TO WS-SAVE-LAST-KEY
+                       MOVE CTR-LAST-VALUE-OLD TO WS-SAVE-LAST-VALUE
+                       MOVE CTR-LAST-UPDATED-OLD TO WS-SAVE-LAST-UPDATED
+                       SET WS-MIGRATE-LAST-VALUE TO TRUE
+               END-READ
+               CLOSE OLD-LAST-FILE
+               IF WS-MIGRATE-LAST-VALUE
+                   OPEN OUTPUT NEW-LAST-FILE
+                   MOVE WS-SAVE-LAST-KEY TO CTR-LAST-KEY
+                   MOVE WS-SAVE-LAST-VALUE TO CTR-LAST-VALUE
+                   MOVE WS-SAVE-LAST-UPDATED TO CTR-LAST-UPDATED
+                   MOVE 1 TO WS-NEW-LAST-RRN
+                   WRITE CTR-LAST-RECORD
+                   CLOSE NEW-LAST-FILE
+                   DISPLAY "CTRCONV: migrated last value "
+                           WS-SAVE-LAST-VALUE " to widened master"
+               END-IF
+           END-IF.
+
+       2000-MIGRATE-EXTRACT-RECORDS.
+           OPEN INPUT OLD-EXTRACT-FILE
+           IF NOT WS-OLD-EXTR-OK
+               DISPLAY "CTRCONV: no existing CTREXTRF found, "
+                       "nothing to migrate for downstream extracts"
+           ELSE
+               OPEN OUTPUT NEW-EXTRACT-FILE
+               PERFORM UNTIL WS-OLD-EXTR-EOF
+                   READ OLD-EXTRACT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE EXTR-DOC-NUMBER-OLD TO EXTR-DOC-NUMBER
+                           MOVE EXTR-DOC-DATE-OLD TO EXTR-DOC-DATE
+                           WRITE CTR-EXTRACT-RECORD-NEW
+                           ADD 1 TO WS-EXTRACT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE OLD-EXTRACT-FILE
+               CLOSE NEW-EXTRACT-FILE
+           END-IF.
