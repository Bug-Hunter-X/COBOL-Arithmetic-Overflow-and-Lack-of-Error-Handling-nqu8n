@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTREXTR.cpy                                                  *
+      *  Pre-migration layout of the downstream document extract      *
+      *  record, which assumes a 5-digit WS-DATA-derived document     *
+      *  number. Superseded by CTREXTR9.cpy once CTRCONV has been run.*
+      *****************************************************************
+       01  CTR-EXTRACT-RECORD-OLD.
+           05  EXTR-DOC-NUMBER-OLD     PIC 9(05).
+           05  EXTR-DOC-DATE-OLD       PIC X(08).
+           05  FILLER                  PIC X(67).
